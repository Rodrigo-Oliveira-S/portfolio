@@ -0,0 +1,27 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    COPYBOOK    : LOGREC                                       *
+000040*    DESCRIPTION : COMMON RUN-LOG RECORD WRITTEN BY BATCH        *
+000050*                  UTILITIES TO RUNLOG SO EACH EXECUTION LEAVES  *
+000060*                  A ONE-LINE AUDIT TRAIL OF WHAT RAN, WITH      *
+000070*                  WHAT PARAMETER, AND HOW IT CAME OUT.          *
+000080*                                                               *
+000090*    USAGE       : COPY LOGREC.                                 *
+000100*                                                               *
+000110*    FIELD NOTES :                                              *
+000120*      LOG-PROGRAM-NAME - PROGRAM THAT WROTE THE ENTRY.          *
+000130*      LOG-RUN-DATE     - DATE OF THE RUN, YYYYMMDD.             *
+000140*      LOG-RUN-TIME     - TIME OF THE RUN, HHMMSSCC.             *
+000150*      LOG-PARM-NAME    - NAME OF THE KEY PARAMETER LOGGED.      *
+000160*      LOG-PARM-VALUE   - VALUE OF THAT PARAMETER.               *
+000170*      LOG-OUTCOME      - SHORT DESCRIPTION OF HOW THE RUN       *
+000180*                         ENDED.                                 *
+000190*                                                               *
+000200*****************************************************************
+000210 01  LOG-RECORD.
+000220     05  LOG-PROGRAM-NAME        PIC X(08).
+000230     05  LOG-RUN-DATE            PIC X(08).
+000240     05  LOG-RUN-TIME            PIC X(08).
+000250     05  LOG-PARM-NAME           PIC X(08).
+000260     05  LOG-PARM-VALUE          PIC 9(07).
+000270     05  LOG-OUTCOME             PIC X(30).
