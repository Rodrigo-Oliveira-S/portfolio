@@ -0,0 +1,57 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    COPYBOOK    : CTLCARD                                      *
+000040*    DESCRIPTION : COMMON CONTROL CARD LAYOUT FOR BATCH          *
+000050*                  PROGRAMS THAT ACCEPT THEIR INPUT FROM A       *
+000060*                  SYSIN CONTROL-CARD RECORD INSTEAD OF AN       *
+000070*                  INTERACTIVE ACCEPT.                          *
+000080*                                                               *
+000090*    USAGE       : COPY CTLCARD.                                *
+000100*                                                               *
+000110*    FIELD NOTES :                                              *
+000120*      CTL-PROGRAM-NAME - NAME OF THE PROGRAM THE CARD IS FOR.  *
+000130*      CTL-MODE         - 'I' = INTERACTIVE (ACCEPT PROMPTS),   *
+000140*                         'B' = BATCH (DRIVEN BY CONTROL CARD   *
+000150*                               OR A DRIVER FILE).              *
+000160*      CTL-PARM-1       - PRIMARY NUMERIC PARAMETER, MEANINGFUL *
+000170*                         ONLY WHEN CTL-PARM-1-SUPPLIED IS 'Y'  *
+000180*                         (ZERO IS A VALID SUPPLIED VALUE, SO   *
+000181*                         CTL-PARM-1 ALONE CANNOT TELL "ZERO"   *
+000182*                         FROM "NOT ON THE CARD").               *
+000183*                         TABUADA  : NUMERO (00-99), HONORED     *
+000184*                                    WHEN SUPPLIED, REGARDLESS  *
+000185*                                    OF MODE.                    *
+000190*                         CONTADOR : MAXIMO, HONORED ONLY WHEN  *
+000191*                                    MODE = 'B'.                 *
+000200*      CTL-PARM-2       - SECONDARY NUMERIC PARAMETER.          *
+000210*                         TABUADA  : UPPER BOUND OF THE TABLE   *
+000220*                                    (ZERO = DEFAULT OF 10).    *
+000230*                         CONTADOR : DISPLAY INTERVAL FOR THE   *
+000240*                                    MILESTONE DISPLAY MODE     *
+000250*                                    (ZERO OR 1 = EVERY COUNT).*
+000260*      CTL-FLAG-1       - TABUADA  : 'Y'/'N' WRITE THE          *
+000270*                                    DELIMITED EXPORT FILE.     *
+000280*                         CONTADOR : 'Y'/'N' RECONCILE AGAINST  *
+000290*                                    THE EXPECTED-TOTAL FILE.   *
+000300*      CTL-FLAG-2       - 'Y' WHEN CTL-PARM-1 CARRIES AN         *
+000301*                         EXPLICIT VALUE FOR THIS RUN (SET BY    *
+000302*                         OPSMENU), 'N'/SPACE WHEN CTL-PARM-1    *
+000303*                         WAS NOT SUPPLIED AND SHOULD BE         *
+000304*                         IGNORED.                               *
+000310*      CTL-RUN-DATE     - OPTIONAL RUN DATE, YYYYMMDD, SPACES   *
+000320*                         WHEN NOT SUPPLIED.                    *
+000330*                                                               *
+000340*****************************************************************
+000350 01  CTL-CARD.
+000360     05  CTL-PROGRAM-NAME        PIC X(08).
+000370     05  CTL-MODE                PIC X(01).
+000380         88  CTL-MODE-INTERACTIVE     VALUE "I".
+000390         88  CTL-MODE-BATCH           VALUE "B".
+000400     05  CTL-PARM-1              PIC 9(07).
+000410     05  CTL-PARM-2              PIC 9(07).
+000420     05  CTL-FLAG-1              PIC X(01).
+000430         88  CTL-FLAG-1-YES           VALUE "Y".
+000440         88  CTL-FLAG-1-NO            VALUE "N".
+000450     05  CTL-FLAG-2              PIC X(01).
+000451         88  CTL-PARM-1-SUPPLIED      VALUE "Y".
+000460     05  CTL-RUN-DATE            PIC X(08).
