@@ -1,22 +1,375 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONTADOR.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 CONTADOR  PIC 9(7) VALUE 1.
-       77 MAXIMO    PIC 9(7).
-
-       PROCEDURE DIVISION.
-       INICIO.
-           DISPLAY "======= CONTADOR COBOL ======="
-           DISPLAY "Até que número deseja contar? ".
-           DISPLAY "==============================".
-           ACCEPT MAXIMO.
-           MOVE 1 TO CONTADOR.
-           
-           PERFORM UNTIL CONTADOR > MAXIMO
-               DISPLAY "CONTAGEM: " CONTADOR
-               ADD 1 TO CONTADOR
-           END-PERFORM.
-           DISPLAY "FIM DA CONTAGEM.".
-           STOP RUN.
+000010*****************************************************************
+000020*                                                               *
+000030*    PROGRAM-ID  : CONTADOR                                     *
+000040*    AUTHOR      : R. OLIVEIRA SILVA - APPLICATIONS DEV.        *
+000050*    INSTALLATION: PORTFOLIO BATCH UTILITIES                    *
+000060*    DATE-WRITTEN: 2023-04-18                                   *
+000070*                                                               *
+000080*    DESCRIPTION : COUNTS FROM 1 THROUGH A SUPPLIED MAXIMO,      *
+000090*                  WITH CHECKPOINT/RESTART SUPPORT SO A LONG    *
+000100*                  RUN THAT ABENDS OR IS CANCELLED PARTWAY      *
+000110*                  THROUGH DOES NOT HAVE TO START OVER FROM 1.  *
+000120*                                                               *
+000130*    MODIFICATION HISTORY                                       *
+000140*    --------------------------------------------------------  *
+000150*    DATE       INIT  DESCRIPTION                               *
+000160*    ---------- ----  ----------------------------------------  *
+000170*    2023-04-18 ROS   ORIGINAL VERSION - SINGLE ACCEPT/DISPLAY. *
+000180*    2024-03-18 ROS   ADDED CHECKPOINT FILE WRITTEN AT REGULAR  *
+000190*                     INTERVALS, WITH A PROMPT TO RESUME FROM   *
+000200*                     THE LAST CHECKPOINT ON START-UP.          *
+000210*    2024-03-25 ROS   ADDED MILESTONE-INTERVAL DISPLAY MODE SO  *
+000220*                     ONLY EVERY NTH COUNT (PLUS THE FINAL      *
+000230*                     TALLY) IS DISPLAYED ON LONG RUNS.         *
+000240*    2024-04-02 ROS   READS CTLCARD FROM SYSIN FOR UNATTENDED   *
+000250*                     (PARM-STYLE) EXECUTION.                  *
+000260*    2024-04-16 ROS   APPENDS A ONE-LINE ENTRY TO RUNLOG AT THE *
+000270*                     END OF EVERY RUN FOR AUDIT PURPOSES.      *
+000280*    2024-04-23 ROS   ADDED RECONCILIATION MODE - COMPARES THE  *
+000290*                     FINAL TALLY AGAINST AN EXPECTED TOTAL      *
+000300*                     SUPPLIED ON RECONCIL WHEN CTL-FLAG-1 = Y. *
+000310*    2024-05-07 ROS   BATCH RUNS NO LONGER BLOCK ON THE RESUME   *
+000320*                     PROMPT (AUTO-RESUMES WHEN CTL-MODE IS NOT  *
+000330*                     INTERACTIVE); A CHECKPOINT AT OR PAST THE  *
+000340*                     CURRENT MAXIMO IS NOW REJECTED AS STALE.   *
+000341*    2024-05-14 ROS   REJECTS A CONTROL CARD LEFT BEHIND BY A    *
+000342*                     DIFFERENT PROGRAM (CTL-PROGRAM-NAME CHECK) *
+000343*                     INSTEAD OF SILENTLY TRUSTING IT.           *
+000344*    2024-05-16 ROS   MAXIMO NO LONGER PROMPTED ON THE CONSOLE   *
+000345*                     DURING AN UNATTENDED RUN WITH NO USABLE    *
+000346*                     CTL-PARM-1 (USES THE NEW CTL-FLAG-2        *
+000347*                     "SUPPLIED" INDICATOR INSTEAD OF TREATING   *
+000348*                     ZERO AS "NOT ON THE CARD"); A REQUESTED    *
+000349*                     RECONCILIATION WHOSE RECONCIL FILE CANNOT  *
+000349*                     BE READ NOW LOGS A DISTINCT OUTCOME        *
+000349*                     INSTEAD OF LOOKING LIKE NO REQUEST AT ALL. *
+000350*                                                               *
+000360*****************************************************************
+000370 IDENTIFICATION DIVISION.
+000380 PROGRAM-ID.                  CONTADOR.
+000390 AUTHOR.                      R. OLIVEIRA SILVA.
+000400 INSTALLATION.                PORTFOLIO BATCH UTILITIES.
+000410 DATE-WRITTEN.                2023-04-18.
+000420 DATE-COMPILED.
+000430
+000440*****************************************************************
+000450 ENVIRONMENT DIVISION.
+000460 CONFIGURATION SECTION.
+000470 SOURCE-COMPUTER.             PORTFOLIO-BATCH.
+000480 OBJECT-COMPUTER.             PORTFOLIO-BATCH.
+000490
+000500 INPUT-OUTPUT SECTION.
+000510 FILE-CONTROL.
+000520     SELECT CTLCARD-FILE      ASSIGN TO SYSIN
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS STATUS-CTLCARD.
+000550
+000560     SELECT CHECKPT-FILE      ASSIGN TO CHECKPT
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS STATUS-CHECKPT.
+000590
+000600     SELECT RUNLOG-FILE       ASSIGN TO RUNLOG
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS STATUS-RUNLOG.
+000630
+000640     SELECT RECONCIL-FILE     ASSIGN TO RECONCIL
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS STATUS-RECONCIL.
+000670
+000680*****************************************************************
+000690 DATA DIVISION.
+000700 FILE SECTION.
+000710 FD  CTLCARD-FILE
+000720     RECORD CONTAINS 33 CHARACTERS.
+000730 01  CTLCARD-REGISTRO            PIC X(33).
+000740
+000750 FD  CHECKPT-FILE
+000760     RECORD CONTAINS 7 CHARACTERS.
+000770 01  CHECKPT-REGISTRO            PIC 9(07).
+000780
+000790 FD  RUNLOG-FILE
+000800     RECORD CONTAINS 69 CHARACTERS.
+000810 01  RUNLOG-REGISTRO             PIC X(69).
+000820
+000830 FD  RECONCIL-FILE
+000840     RECORD CONTAINS 7 CHARACTERS.
+000850 01  RECONCIL-REGISTRO           PIC 9(07).
+000860
+000870*****************************************************************
+000880 WORKING-STORAGE SECTION.
+000890     COPY CTLCARD.
+000900     COPY LOGREC.
+000910
+000920 77  CONTADOR                    PIC 9(07) VALUE 1.
+000930 77  MAXIMO                      PIC 9(07).
+000940 77  CONTAGEM-FINAL              PIC 9(07) VALUE ZEROS.
+000950
+000960 77  INTERVALO-EXIBICAO          PIC 9(07) VALUE 1.
+000970 77  CONT-DESDE-EXIBICAO         PIC 9(07) VALUE ZEROS.
+000980
+000990 77  INTERVALO-CHECKPOINT        PIC 9(07) VALUE 1000.
+001000 77  CONT-DESDE-CHECKPOINT       PIC 9(07) VALUE ZEROS.
+001010 77  CONTADOR-INICIAL            PIC 9(07) VALUE 1.
+001020 77  CHECKPOINT-ENCONTRADO-SW    PIC X(01) VALUE "N".
+001030     88  CHECKPOINT-ENCONTRADO       VALUE "Y".
+001040 77  RESPOSTA-RETOMAR            PIC X(01) VALUE SPACES.
+001050     88  RETOMAR-SIM                 VALUE "Y" "S".
+001060
+001070 77  STATUS-CHECKPT              PIC X(02) VALUE SPACES.
+001080 77  STATUS-CTLCARD              PIC X(02) VALUE SPACES.
+001090 77  STATUS-RUNLOG               PIC X(02) VALUE SPACES.
+001100 77  STATUS-RECONCIL             PIC X(02) VALUE SPACES.
+001110
+001120 77  TOTAL-ESPERADO              PIC 9(07) VALUE ZEROS.
+001130 77  RECONCIL-DISPONIVEL-SW      PIC X(01) VALUE "N".
+001140     88  RECONCIL-DISPONIVEL         VALUE "Y".
+001141 77  RECONCIL-SOLICITADO-SW      PIC X(01) VALUE "N".
+001142     88  RECONCIL-SOLICITADO         VALUE "Y".
+001150 77  RECONCIL-RESULTADO          PIC X(30) VALUE SPACES.
+001160
+001170*****************************************************************
+001180 PROCEDURE DIVISION.
+001190*****************************************************************
+001200*    0000-MAINLINE : OVERALL FLOW OF CONTROL                    *
+001210*****************************************************************
+001220 0000-MAINLINE.
+001230     PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-EXIT.
+001240     PERFORM 2000-CONTA THRU 2000-CONTA-EXIT.
+001250     IF RECONCIL-DISPONIVEL
+001260         PERFORM 5000-RECONCILIA THRU 5000-RECONCILIA-EXIT
+001270     END-IF.
+001280     PERFORM 8000-GRAVA-RUNLOG THRU 8000-GRAVA-RUNLOG-EXIT.
+001290     STOP RUN.
+001300
+001310*****************************************************************
+001320*    1000-INICIALIZA : READ THE CONTROL CARD (IF ANY), OBTAIN   *
+001330*                      MAXIMO AND CHECK FOR A CHECKPOINT FILE   *
+001340*                      FROM A PRIOR, INCOMPLETE RUN.             *
+001350*****************************************************************
+001360 1000-INICIALIZA.
+001370     MOVE "CONTADOR" TO CTL-PROGRAM-NAME.
+001380     MOVE "I"        TO CTL-MODE.
+001390     MOVE ZEROS      TO CTL-PARM-1 CTL-PARM-2.
+001400     MOVE "N"        TO CTL-FLAG-1 CTL-FLAG-2.
+001410     MOVE SPACES     TO CTL-RUN-DATE.
+001420
+001430     OPEN INPUT CTLCARD-FILE.
+001440     IF STATUS-CTLCARD = "00"
+001450         READ CTLCARD-FILE INTO CTLCARD-REGISTRO
+001460             AT END
+001470                 MOVE "35" TO STATUS-CTLCARD
+001480         END-READ
+001490         IF STATUS-CTLCARD = "00"
+001500             MOVE CTLCARD-REGISTRO TO CTL-CARD
+001510         END-IF
+001520         CLOSE CTLCARD-FILE
+001530     END-IF.
+001531
+001532     IF CTL-PROGRAM-NAME NOT = "CONTADOR"
+001533         DISPLAY "CONTADOR: CARTAO DE CONTROLE PERTENCE A "
+001534             CTL-PROGRAM-NAME " - IGNORADO."
+001535         MOVE "CONTADOR" TO CTL-PROGRAM-NAME
+001536         MOVE "I"        TO CTL-MODE
+001537         MOVE ZEROS      TO CTL-PARM-1 CTL-PARM-2
+001538         MOVE "N"        TO CTL-FLAG-1 CTL-FLAG-2
+001539         MOVE SPACES     TO CTL-RUN-DATE
+001540     END-IF.
+001541
+001550     IF CTL-PARM-2 > ZEROS
+001560         MOVE CTL-PARM-2 TO INTERVALO-EXIBICAO
+001570     END-IF.
+001580
+001590     IF CTL-MODE-BATCH AND CTL-PARM-1-SUPPLIED
+001600         MOVE CTL-PARM-1 TO MAXIMO
+001610     ELSE
+001611         IF CTL-MODE-INTERACTIVE
+001620             DISPLAY "======= CONTADOR COBOL ======="
+001630             DISPLAY "Ate que numero deseja contar? "
+001640             DISPLAY "=============================="
+001650             ACCEPT MAXIMO
+001651         ELSE
+001652             DISPLAY "CONTADOR: EXECUCAO EM LOTE SEM MAXIMO "
+001653                 "VALIDO NO CARTAO - CONTAGEM NAO EXECUTADA."
+001654             MOVE ZEROS TO MAXIMO
+001655         END-IF
+001660     END-IF.
+001670     PERFORM 1100-VERIFICA-CHECKPOINT
+001680         THRU 1100-VERIFICA-CHECKPOINT-EXIT.
+001690     IF CTL-FLAG-1-YES
+001700         MOVE "Y" TO RECONCIL-SOLICITADO-SW
+001701         PERFORM 1200-LE-RECONCILIACAO
+001710             THRU 1200-LE-RECONCILIACAO-EXIT
+001720     END-IF.
+001730 1000-INICIALIZA-EXIT.
+001740     EXIT.
+001750
+001760*****************************************************************
+001770*    1100-VERIFICA-CHECKPOINT : LOOK FOR A RESTART FILE FROM A  *
+001780*                               PRIOR RUN AND OFFER TO RESUME.  *
+001790*****************************************************************
+001800 1100-VERIFICA-CHECKPOINT.
+001810     MOVE 1 TO CONTADOR-INICIAL.
+001820     OPEN INPUT CHECKPT-FILE.
+001830     IF STATUS-CHECKPT = "00"
+001840         READ CHECKPT-FILE
+001850             AT END
+001860                 MOVE "35" TO STATUS-CHECKPT
+001870         END-READ
+001880     END-IF.
+001890     IF STATUS-CHECKPT = "00"
+001900         MOVE "Y" TO CHECKPOINT-ENCONTRADO-SW
+001910     END-IF.
+001920     CLOSE CHECKPT-FILE.
+001930     IF CHECKPOINT-ENCONTRADO
+001940         IF CHECKPT-REGISTRO >= MAXIMO
+001950             DISPLAY "CONTADOR: CHECKPOINT " CHECKPT-REGISTRO
+001960                 " INCOMPATIVEL COM O MAXIMO " MAXIMO
+001970                 " DESTA EXECUCAO - IGNORADO."
+001980             MOVE "N" TO CHECKPOINT-ENCONTRADO-SW
+001990         ELSE
+002000             DISPLAY "CONTADOR: CHECKPOINT ENCONTRADO EM "
+002010                 CHECKPT-REGISTRO
+002020             IF CTL-MODE-INTERACTIVE
+002030                 DISPLAY "DESEJA RETOMAR A PARTIR DAI? (S/N)"
+002040                 ACCEPT RESPOSTA-RETOMAR
+002050             ELSE
+002060                 DISPLAY "EXECUCAO EM LOTE - RETOMANDO "
+002070                     "AUTOMATICAMENTE DO CHECKPOINT."
+002080                 MOVE "S" TO RESPOSTA-RETOMAR
+002090             END-IF
+002100             IF RETOMAR-SIM
+002110                 COMPUTE CONTADOR-INICIAL = CHECKPT-REGISTRO + 1
+002120             END-IF
+002130         END-IF
+002140     END-IF.
+002150 1100-VERIFICA-CHECKPOINT-EXIT.
+002160     EXIT.
+002170
+002180*****************************************************************
+002190*    1200-LE-RECONCILIACAO : READS THE EXPECTED FINAL TOTAL FROM *
+002200*                            RECONCIL WHEN RECONCILIATION MODE   *
+002210*                            IS REQUESTED ON THE CONTROL CARD.   *
+002220*****************************************************************
+002230 1200-LE-RECONCILIACAO.
+002240     OPEN INPUT RECONCIL-FILE.
+002250     IF STATUS-RECONCIL = "00"
+002260         READ RECONCIL-FILE
+002270             AT END
+002280                 MOVE "35" TO STATUS-RECONCIL
+002290         END-READ
+002300     END-IF.
+002310     IF STATUS-RECONCIL = "00"
+002320         MOVE RECONCIL-REGISTRO TO TOTAL-ESPERADO
+002330         MOVE "Y" TO RECONCIL-DISPONIVEL-SW
+002331     ELSE
+002332         DISPLAY "CONTADOR: RECONCILIACAO SOLICITADA MAS "
+002333             "RECONCIL NAO PUDE SER LIDO - IGNORADA."
+002340     END-IF.
+002350     CLOSE RECONCIL-FILE.
+002360 1200-LE-RECONCILIACAO-EXIT.
+002370     EXIT.
+002380
+002390*****************************************************************
+002400*    2000-CONTA : MAIN COUNTING LOOP, FROM CONTADOR-INICIAL      *
+002410*                 THROUGH MAXIMO, CHECKPOINTING PROGRESS AT     *
+002420*                 REGULAR INTERVALS.  DISPLAYS EVERY COUNT      *
+002430*                 WHEN INTERVALO-EXIBICAO IS 1, OR ONLY EVERY   *
+002440*                 NTH COUNT (PLUS THE FINAL TALLY) OTHERWISE.   *
+002450*****************************************************************
+002460 2000-CONTA.
+002470     MOVE CONTADOR-INICIAL TO CONTADOR.
+002480     PERFORM UNTIL CONTADOR > MAXIMO
+002490         ADD 1 TO CONT-DESDE-EXIBICAO
+002500         IF INTERVALO-EXIBICAO = 1
+002510                 OR CONT-DESDE-EXIBICAO >= INTERVALO-EXIBICAO
+002520             DISPLAY "CONTAGEM: " CONTADOR
+002530             MOVE ZEROS TO CONT-DESDE-EXIBICAO
+002540         END-IF
+002550         PERFORM 2100-GRAVA-CHECKPOINT
+002560             THRU 2100-GRAVA-CHECKPOINT-EXIT
+002570         ADD 1 TO CONTADOR
+002580     END-PERFORM.
+002590     SUBTRACT 1 FROM CONTADOR GIVING CONTAGEM-FINAL.
+002600     DISPLAY "FIM DA CONTAGEM.".
+002610     DISPLAY "CONTAGEM FINAL: " CONTAGEM-FINAL.
+002620     PERFORM 2200-LIMPA-CHECKPOINT
+002630         THRU 2200-LIMPA-CHECKPOINT-EXIT.
+002640 2000-CONTA-EXIT.
+002650     EXIT.
+002660
+002670*****************************************************************
+002680*    2100-GRAVA-CHECKPOINT : PERIODICALLY SAVE CONTADOR SO A    *
+002690*                            LONG RUN CAN RESTART WITHOUT        *
+002700*                            LOSING ALL PROGRESS.                *
+002710*****************************************************************
+002720 2100-GRAVA-CHECKPOINT.
+002730     ADD 1 TO CONT-DESDE-CHECKPOINT.
+002740     IF CONT-DESDE-CHECKPOINT >= INTERVALO-CHECKPOINT
+002750         OPEN OUTPUT CHECKPT-FILE
+002760         MOVE CONTADOR TO CHECKPT-REGISTRO
+002770         WRITE CHECKPT-REGISTRO
+002780         CLOSE CHECKPT-FILE
+002790         MOVE ZEROS TO CONT-DESDE-CHECKPOINT
+002800     END-IF.
+002810 2100-GRAVA-CHECKPOINT-EXIT.
+002820     EXIT.
+002830
+002840*****************************************************************
+002850*    2200-LIMPA-CHECKPOINT : CLEAR THE CHECKPOINT FILE ONCE THE *
+002860*                            RUN HAS COMPLETED NORMALLY SO THE  *
+002870*                            NEXT RUN DOES NOT OFFER A STALE     *
+002880*                            RESTART POINT.                      *
+002890*****************************************************************
+002900 2200-LIMPA-CHECKPOINT.
+002910     OPEN OUTPUT CHECKPT-FILE.
+002920     CLOSE CHECKPT-FILE.
+002930 2200-LIMPA-CHECKPOINT-EXIT.
+002940     EXIT.
+002950
+002960*****************************************************************
+002970*    5000-RECONCILIA : COMPARES CONTAGEM-FINAL AGAINST THE       *
+002980*                      EXPECTED TOTAL READ FROM RECONCIL AND     *
+002990*                      DISPLAYS A CLEAR OK/MISMATCH MESSAGE.     *
+003000*****************************************************************
+003010 5000-RECONCILIA.
+003020     DISPLAY "======= RECONCILIACAO =========".
+003030     DISPLAY "TOTAL ESPERADO : " TOTAL-ESPERADO.
+003040     DISPLAY "TOTAL CONTADO  : " CONTAGEM-FINAL.
+003050     IF CONTAGEM-FINAL = TOTAL-ESPERADO
+003060         DISPLAY "RECONCILIACAO: OK - TOTAIS CONFEREM."
+003070         MOVE "RECONCILIADO OK" TO RECONCIL-RESULTADO
+003080     ELSE
+003090         DISPLAY "RECONCILIACAO: DIVERGENCIA ENCONTRADA."
+003100         MOVE "RECONCILIACAO DIVERGENTE" TO RECONCIL-RESULTADO
+003110     END-IF.
+003120 5000-RECONCILIA-EXIT.
+003130     EXIT.
+003140
+003150*****************************************************************
+003160*    8000-GRAVA-RUNLOG : APPENDS ONE RECORD TO RUNLOG FOR EVERY *
+003170*                        EXECUTION, NOTING MAXIMO AND THE FINAL *
+003180*                        TALLY REACHED.                         *
+003190*****************************************************************
+003200 8000-GRAVA-RUNLOG.
+003210     MOVE "CONTADOR" TO LOG-PROGRAM-NAME.
+003220     ACCEPT LOG-RUN-DATE FROM DATE YYYYMMDD.
+003230     ACCEPT LOG-RUN-TIME FROM TIME.
+003240     MOVE "MAXIMO  " TO LOG-PARM-NAME.
+003250     MOVE MAXIMO TO LOG-PARM-VALUE.
+003260     IF RECONCIL-DISPONIVEL
+003270         MOVE RECONCIL-RESULTADO TO LOG-OUTCOME
+003271     ELSE
+003272         IF RECONCIL-SOLICITADO
+003273             MOVE "RECONCILIACAO INDISPONIVEL" TO LOG-OUTCOME
+003274         ELSE
+003290             MOVE "CONTAGEM CONCLUIDA" TO LOG-OUTCOME
+003291         END-IF
+003300     END-IF.
+003310     OPEN EXTEND RUNLOG-FILE.
+003320     IF STATUS-RUNLOG = "05" OR STATUS-RUNLOG = "35"
+003330         OPEN OUTPUT RUNLOG-FILE
+003340     END-IF.
+003350     WRITE RUNLOG-REGISTRO FROM LOG-RECORD.
+003360     CLOSE RUNLOG-FILE.
+003370 8000-GRAVA-RUNLOG-EXIT.
+003380     EXIT.
