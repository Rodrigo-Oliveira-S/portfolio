@@ -0,0 +1,230 @@
+000100*****************************************************************
+000110*                                                               *
+000120*    PROGRAM-ID  : OPSMENU                                      *
+000130*    AUTHOR      : R. OLIVEIRA SILVA - APPLICATIONS DEV.        *
+000140*    INSTALLATION: PORTFOLIO BATCH UTILITIES                    *
+000150*    DATE-WRITTEN: 2024-05-02                                   *
+000160*                                                               *
+000170*    DESCRIPTION : SINGLE OPERATOR MENU THAT DRIVES THE TWO      *
+000180*                  STANDALONE UTILITIES (TABUADA AND CONTADOR)   *
+000190*                  SO AN OPERATOR CAN REACH EITHER ONE FROM A    *
+000200*                  SINGLE ENTRY POINT INSTEAD OF HAVING TO KNOW  *
+000210*                  WHICH PROGRAM TO RUN BY NAME.                 *
+000220*                                                               *
+000230*    MODIFICATION HISTORY                                       *
+000240*    --------------------------------------------------------  *
+000250*    DATE       INIT  DESCRIPTION                               *
+000260*    ---------- ----  ----------------------------------------  *
+000270*    2024-05-02 ROS   ORIGINAL VERSION.  CALLS TABUADA OR        *
+000280*                     CONTADOR BASED ON THE OPERATOR'S CHOICE.  *
+000290*                     EACH CALLED PROGRAM ENDS THE RUN UNIT      *
+000300*                     ITSELF (STOP RUN), SO ONE CHOICE IS        *
+000310*                     SERVICED PER EXECUTION OF THIS MENU.       *
+000311*    2024-05-07 ROS   OPSMENU NOW COLLECTS THE NEEDED NUMERO/    *
+000312*                     MAXIMO ITSELF AND WRITES IT TO A SHARED    *
+000313*                     CTLCARD RECORD ON SYSIN BEFORE CALLING     *
+000314*                     THE CHOSEN UTILITY, SO THE OPERATOR IS    *
+000315*                     ONLY PROMPTED ONCE INSTEAD OF AGAIN BY THE *
+000316*                     CALLED PROGRAM.                            *
+000317*    2024-05-16 ROS   CTL-PARM-1/CTL-PARM-2 ARE NOW VALIDATED AS *
+000318*                     NUMERIC BEFORE BEING WRITTEN TO THE CARD   *
+000319*                     (2050-ACEITA-NUMERO) INSTEAD OF BEING      *
+000319*                     ACCEPTED STRAIGHT FROM THE CONSOLE; THE    *
+000319*                     CARD NOW MARKS CTL-PARM-1 AS SUPPLIED      *
+000319*                     (CTL-FLAG-2) SINCE OPSMENU ALWAYS PROVIDES *
+000319*                     AN EXPLICIT VALUE.                         *
+000320*                                                               *
+000330*****************************************************************
+000340 IDENTIFICATION DIVISION.
+000350 PROGRAM-ID.                  OPSMENU.
+000360 AUTHOR.                      R. OLIVEIRA SILVA.
+000370 INSTALLATION.                PORTFOLIO BATCH UTILITIES.
+000380 DATE-WRITTEN.                2024-05-02.
+000390 DATE-COMPILED.
+000400
+000410*****************************************************************
+000420 ENVIRONMENT DIVISION.
+000430 CONFIGURATION SECTION.
+000440 SOURCE-COMPUTER.             PORTFOLIO-BATCH.
+000450 OBJECT-COMPUTER.             PORTFOLIO-BATCH.
+000460
+000465 INPUT-OUTPUT SECTION.
+000466 FILE-CONTROL.
+000467     SELECT CTLCARD-FILE      ASSIGN TO SYSIN
+000468         ORGANIZATION IS LINE SEQUENTIAL
+000469         FILE STATUS IS STATUS-CTLCARD.
+000470
+000471*****************************************************************
+000480 DATA DIVISION.
+000481 FILE SECTION.
+000482 FD  CTLCARD-FILE
+000483     RECORD CONTAINS 33 CHARACTERS.
+000484 01  CTLCARD-REGISTRO            PIC X(33).
+000485
+000486*****************************************************************
+000490 WORKING-STORAGE SECTION.
+000500 77  OPCAO                       PIC X(01) VALUE SPACES.
+000510     88  OPCAO-TABUADA               VALUE "1".
+000520     88  OPCAO-CONTADOR              VALUE "2".
+000530     88  OPCAO-SAIR                  VALUE "0".
+000540     88  OPCAO-VALIDA                VALUE "0" "1" "2".
+000541
+000542 77  STATUS-CTLCARD              PIC X(02) VALUE SPACES.
+000543
+000544 77  ENTRADA-NUMERICA            PIC X(07) VALUE SPACES.
+000545 77  TENTATIVAS-OPSMENU          PIC 9(02) VALUE ZEROS.
+000546 77  TENTATIVAS-MAX-OPSMENU      PIC 9(02) VALUE 3.
+000547 77  NUMERO-VALIDO-OPSMENU-SW    PIC X(01) VALUE "N".
+000548     88  NUMERO-VALIDO-OPSMENU       VALUE "Y".
+000549
+000550 COPY CTLCARD.
+000545
+000560*****************************************************************
+000570 PROCEDURE DIVISION.
+000580*****************************************************************
+000590*    0000-MAINLINE : DISPLAY THE MENU, READ THE OPERATOR'S       *
+000600*                    CHOICE, COLLECT THE PARAMETER THE CHOSEN    *
+000605*                    UTILITY NEEDS AND DISPATCH TO IT.           *
+000610*****************************************************************
+000620 0000-MAINLINE.
+000630     PERFORM 1000-EXIBE-MENU THRU 1000-EXIBE-MENU-EXIT
+000640         UNTIL OPCAO-VALIDA.
+000650     EVALUATE TRUE
+000660         WHEN OPCAO-TABUADA
+000670             PERFORM 2000-PREPARA-CARTAO-TABUADA
+000671                 THRU 2000-PREPARA-CARTAO-TABUADA-EXIT
+000680             CALL "TABUADA"
+000690         WHEN OPCAO-CONTADOR
+000691             PERFORM 2100-PREPARA-CARTAO-CONTADOR
+000692                 THRU 2100-PREPARA-CARTAO-CONTADOR-EXIT
+000700             CALL "CONTADOR"
+000710         WHEN OPCAO-SAIR
+000720             DISPLAY "OPSMENU: ENCERRADO SEM EXECUTAR NADA."
+000730     END-EVALUATE.
+000740     STOP RUN.
+000750
+000760*****************************************************************
+000770*    1000-EXIBE-MENU : SHOWS THE MENU AND ACCEPTS THE OPERATOR'S *
+000780*                      CHOICE, REPROMPTING ON AN INVALID ENTRY.  *
+000790*****************************************************************
+000800 1000-EXIBE-MENU.
+000810     DISPLAY "========== OPSMENU - UTILITARIOS ===========".
+000820     DISPLAY "  1 - TABUADA  (TABELA DE MULTIPLICAR)".
+000830     DISPLAY "  2 - CONTADOR (CONTAGEM COM CHECKPOINT)".
+000840     DISPLAY "  0 - SAIR".
+000850     DISPLAY "=============================================".
+000860     MOVE SPACES TO OPCAO.
+000870     ACCEPT OPCAO.
+000880     IF NOT OPCAO-VALIDA
+000890         DISPLAY "OPSMENU: OPCAO INVALIDA - TENTE NOVAMENTE."
+000900     END-IF.
+000910 1000-EXIBE-MENU-EXIT.
+000920     EXIT.
+000930
+000940*****************************************************************
+000950*    2000-PREPARA-CARTAO-TABUADA : ASKS THE OPERATOR FOR THE     *
+000960*                      NUMERO (AND OPTIONALLY THE TABLE SIZE)    *
+000970*                      ONCE, THEN WRITES A CTLCARD RECORD TO     *
+000980*                      SYSIN SO TABUADA READS IT INSTEAD OF      *
+000990*                      PROMPTING THE OPERATOR AGAIN.             *
+001000*****************************************************************
+001010 2000-PREPARA-CARTAO-TABUADA.
+001020     MOVE SPACES TO CTL-CARD.
+001030     MOVE "TABUADA " TO CTL-PROGRAM-NAME.
+001040     MOVE "B"        TO CTL-MODE.
+001050     MOVE ZEROS      TO CTL-PARM-1 CTL-PARM-2.
+001060     MOVE "N"        TO CTL-FLAG-1 CTL-FLAG-2.
+001070     MOVE SPACES     TO CTL-RUN-DATE.
+001080     DISPLAY "Qual numero quer multiplicar? (00-99)".
+001090     PERFORM 2050-ACEITA-NUMERO THRU 2050-ACEITA-NUMERO-EXIT.
+001091     MOVE ENTRADA-NUMERICA TO CTL-PARM-1.
+001092     MOVE "Y" TO CTL-FLAG-2.
+001100     DISPLAY "Ate quantas linhas a tabela deve ir (01-99,".
+001110     DISPLAY "ENTER OU 0 PARA O PADRAO DE 10)?".
+001111     PERFORM 2050-ACEITA-NUMERO THRU 2050-ACEITA-NUMERO-EXIT.
+001112     MOVE ENTRADA-NUMERICA TO CTL-PARM-2.
+001130     PERFORM 3000-GRAVA-CARTAO THRU 3000-GRAVA-CARTAO-EXIT.
+001140 2000-PREPARA-CARTAO-TABUADA-EXIT.
+001150     EXIT.
+001160
+001170*****************************************************************
+001180*    2100-PREPARA-CARTAO-CONTADOR : ASKS THE OPERATOR FOR THE    *
+001190*                      MAXIMO ONCE, THEN WRITES A CTLCARD        *
+001200*                      RECORD TO SYSIN SO CONTADOR READS IT      *
+001210*                      INSTEAD OF PROMPTING THE OPERATOR AGAIN.  *
+001220*****************************************************************
+001230 2100-PREPARA-CARTAO-CONTADOR.
+001240     MOVE SPACES TO CTL-CARD.
+001250     MOVE "CONTADOR" TO CTL-PROGRAM-NAME.
+001260     MOVE "B"        TO CTL-MODE.
+001270     MOVE ZEROS      TO CTL-PARM-1 CTL-PARM-2.
+001280     MOVE "N"        TO CTL-FLAG-1 CTL-FLAG-2.
+001290     MOVE SPACES     TO CTL-RUN-DATE.
+001300     DISPLAY "Contar ate quanto (MAXIMO)?".
+001301     PERFORM 2050-ACEITA-NUMERO THRU 2050-ACEITA-NUMERO-EXIT.
+001302     MOVE ENTRADA-NUMERICA TO CTL-PARM-1.
+001303     MOVE "Y" TO CTL-FLAG-2.
+001320     DISPLAY "Exibir a contagem a cada quantas unidades"
+001330         " (ENTER OU 0 PARA TODAS)?".
+001331     PERFORM 2050-ACEITA-NUMERO THRU 2050-ACEITA-NUMERO-EXIT.
+001332     MOVE ENTRADA-NUMERICA TO CTL-PARM-2.
+001350     PERFORM 3000-GRAVA-CARTAO THRU 3000-GRAVA-CARTAO-EXIT.
+001360 2100-PREPARA-CARTAO-CONTADOR-EXIT.
+001370     EXIT.
+001380
+001381*****************************************************************
+001382*    2050-ACEITA-NUMERO : ACCEPTS ONE NUMERIC FIELD FOR THE      *
+001383*                     CONTROL CARD, REJECTING NON-NUMERIC INPUT  *
+001384*                     INSTEAD OF WRITING IT TO THE CARD AS-IS.   *
+001385*                     BLANK (ENTER) IS ACCEPTED AS ZERO SO THE   *
+001386*                     "PRESS ENTER FOR DEFAULT" PROMPTS STILL    *
+001387*                     WORK.  RESULT IS LEFT IN ENTRADA-NUMERICA. *
+001388*****************************************************************
+001389 2050-ACEITA-NUMERO.
+001390     MOVE ZEROS TO TENTATIVAS-OPSMENU.
+001391     MOVE "N"   TO NUMERO-VALIDO-OPSMENU-SW.
+001392     PERFORM 2060-VALIDA-ENTRADA THRU 2060-VALIDA-ENTRADA-EXIT
+001393         UNTIL NUMERO-VALIDO-OPSMENU
+001394             OR TENTATIVAS-OPSMENU >= TENTATIVAS-MAX-OPSMENU.
+001395     IF NOT NUMERO-VALIDO-OPSMENU
+001396         DISPLAY "OPSMENU: ENTRADA INVALIDA APOS VARIAS "
+001397             "TENTATIVAS - ASSUMINDO ZERO."
+001398         MOVE ZEROS TO ENTRADA-NUMERICA
+001399     END-IF.
+001401 2050-ACEITA-NUMERO-EXIT.
+001402     EXIT.
+001403
+001404*****************************************************************
+001405*    2060-VALIDA-ENTRADA : ONE ACCEPT/VALIDATE PASS USED BY      *
+001406*                     2050-ACEITA-NUMERO'S RETRY LOOP.           *
+001407*****************************************************************
+001408 2060-VALIDA-ENTRADA.
+001409     MOVE SPACES TO ENTRADA-NUMERICA.
+001410     ACCEPT ENTRADA-NUMERICA.
+001411     IF ENTRADA-NUMERICA = SPACES
+001412         MOVE ZEROS TO ENTRADA-NUMERICA
+001413         MOVE "Y" TO NUMERO-VALIDO-OPSMENU-SW
+001414     ELSE
+001415         IF ENTRADA-NUMERICA IS NUMERIC
+001416             MOVE "Y" TO NUMERO-VALIDO-OPSMENU-SW
+001417         ELSE
+001418             ADD 1 TO TENTATIVAS-OPSMENU
+001419             DISPLAY "OPSMENU: ENTRADA INVALIDA - INFORME "
+001420                 "SOMENTE DIGITOS (OU ENTER PARA O PADRAO)."
+001421         END-IF
+001422     END-IF.
+001423 2060-VALIDA-ENTRADA-EXIT.
+001424     EXIT.
+001425
+001426*****************************************************************
+001427*    3000-GRAVA-CARTAO : WRITES THE CTL-CARD BUILT BY THE        *
+001428*                        CALLING PARAGRAPH OUT TO SYSIN SO THE   *
+001429*                        NEXT PROGRAM CALLED FINDS IT THERE.     *
+001430*****************************************************************
+001440 3000-GRAVA-CARTAO.
+001450     OPEN OUTPUT CTLCARD-FILE.
+001460     MOVE CTL-CARD TO CTLCARD-REGISTRO.
+001470     WRITE CTLCARD-REGISTRO.
+001480     CLOSE CTLCARD-FILE.
+001490 3000-GRAVA-CARTAO-EXIT.
+001500     EXIT.
