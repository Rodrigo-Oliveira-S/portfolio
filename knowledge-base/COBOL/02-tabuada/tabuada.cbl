@@ -1,23 +1,412 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TABUADA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 NUMERO    PIC 9(2) VALUE ZEROS.
-       77 CONTADOR  PIC 9(2).
-       77 RESULTADO PIC ZZZ9.
-
-       PROCEDURE DIVISION.
-       INICIO.
-           DISPLAY "=========== TABUADA ==========="
-           DISPLAY "Qual número quer multiplicar?".
-           DISPLAY "==============================="
-           ACCEPT NUMERO.
-           DISPLAY "==============================="
-           DISPLAY "TABUADA DO " NUMERO.
-           PERFORM VARYING CONTADOR FROM 1 BY 1
-                     UNTIL CONTADOR > 10
-               COMPUTE RESULTADO = NUMERO * CONTADOR
-               DISPLAY NUMERO " X " CONTADOR " = " RESULTADO
-           END-PERFORM.
-           STOP RUN.
+000010*****************************************************************
+000020*                                                               *
+000030*    PROGRAM-ID  : TABUADA                                      *
+000040*    AUTHOR      : R. OLIVEIRA SILVA - APPLICATIONS DEV.        *
+000050*    INSTALLATION: PORTFOLIO BATCH UTILITIES                    *
+000060*    DATE-WRITTEN: 2023-02-10                                   *
+000070*                                                               *
+000080*    DESCRIPTION : PRINTS A MULTIPLICATION TABLE FOR A GIVEN    *
+000090*                  NUMERO.  RUNS EITHER INTERACTIVELY (ACCEPT    *
+000100*                  FROM THE CONSOLE) OR IN BATCH, READING A      *
+000110*                  SEQUENTIAL FILE OF NUMERO VALUES (NUMEROS)    *
+000120*                  AND PRINTING EVERY RESULTING TABLE TO TABOUT, *
+000130*                  SO A WHOLE LIST CAN BE RUN UNATTENDED.        *
+000140*                                                               *
+000150*    MODIFICATION HISTORY                                       *
+000160*    --------------------------------------------------------  *
+000170*    DATE       INIT  DESCRIPTION                               *
+000180*    ---------- ----  ----------------------------------------  *
+000190*    2023-02-10 ROS   ORIGINAL VERSION - SINGLE ACCEPT/DISPLAY. *
+000200*    2024-03-04 ROS   ADDED BATCH MODE OVER A NUMEROS FILE,     *
+000210*                     PRINTING EACH TABLE TO TABOUT.            *
+000220*    2024-03-11 ROS   UPPER BOUND OF THE TABLE IS NOW A         *
+000230*                     SUPPLIED PARAMETER (LIMITE) INSTEAD OF    *
+000240*                     THE LITERAL 10; WIDENED RESULTADO AND     *
+000250*                     ADDED A SIZE-ERROR CHECK SO LARGE         *
+000260*                     PRODUCTS CANNOT TRUNCATE SILENTLY.        *
+000270*    2024-04-02 ROS   READS CTLCARD FROM SYSIN FOR UNATTENDED   *
+000280*                     (PARM-STYLE) EXECUTION.                  *
+000290*    2024-04-09 ROS   VALIDATES NUMERO ON ACCEPT INSTEAD OF     *
+000300*                     TRUSTING RAW CONSOLE INPUT.               *
+000310*    2024-04-16 ROS   APPENDS A ONE-LINE ENTRY TO RUNLOG AT THE *
+000320*                     END OF EVERY RUN FOR AUDIT PURPOSES.      *
+000330*    2024-04-30 ROS   ADDED OPTIONAL DELIMITED (CSV) EXPORT TO   *
+000340*                     TABCSV WHEN CTL-FLAG-1 = Y, FOR LOADING   *
+000350*                     RESULTS INTO SPREADSHEETS OR DOWNSTREAM    *
+000360*                     FEEDS.                                    *
+000370*    2024-05-07 ROS   FIXED RETRY-COUNT OFF-BY-ONE ON THE NUMERO *
+000380*                     PROMPT; RANGE-CHECKED CTL-PARM-1/CTL-PARM-2*
+000390*                     BEFORE ACCEPTING THEM AS NUMERO/LIMITE SO  *
+000400*                     AN OUT-OF-RANGE CARD VALUE NO LONGER       *
+000410*                     TRUNCATES SILENTLY; SHORTENED RUNLOG       *
+000420*                     OUTCOME LITERALS TO FIT LOG-OUTCOME.       *
+000421*    2024-05-14 ROS   REJECTS A CONTROL CARD LEFT BEHIND BY A    *
+000422*                     DIFFERENT PROGRAM (CTL-PROGRAM-NAME CHECK) *
+000423*                     INSTEAD OF SILENTLY TRUSTING IT; DROPPED   *
+000424*                     THE UNREACHABLE ON SIZE ERROR CHECKS NOW   *
+000425*                     THAT NUMERO/LIMITE ARE BOTH CAPPED AT 99;  *
+000426*                     TABCSV ROWS NOW USE THE UNEDITED NUMERIC   *
+000427*                     FIELDS SO SINGLE-DIGIT VALUES NO LONGER    *
+000428*                     LEAVE AN EMBEDDED BLANK IN THE ROW.        *
+000429*                                                               *
+000440*****************************************************************
+000450 IDENTIFICATION DIVISION.
+000460 PROGRAM-ID.                  TABUADA.
+000470 AUTHOR.                      R. OLIVEIRA SILVA.
+000480 INSTALLATION.                PORTFOLIO BATCH UTILITIES.
+000490 DATE-WRITTEN.                2023-02-10.
+000500 DATE-COMPILED.
+000510
+000520*****************************************************************
+000530 ENVIRONMENT DIVISION.
+000540 CONFIGURATION SECTION.
+000550 SOURCE-COMPUTER.             PORTFOLIO-BATCH.
+000560 OBJECT-COMPUTER.             PORTFOLIO-BATCH.
+000570
+000580 INPUT-OUTPUT SECTION.
+000590 FILE-CONTROL.
+000600     SELECT CTLCARD-FILE      ASSIGN TO SYSIN
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS STATUS-CTLCARD.
+000630
+000640     SELECT NUMEROS-FILE      ASSIGN TO NUMEROS
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS STATUS-NUMEROS.
+000670
+000680     SELECT TABOUT-FILE       ASSIGN TO TABOUT
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS STATUS-TABOUT.
+000710
+000720     SELECT RUNLOG-FILE       ASSIGN TO RUNLOG
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS STATUS-RUNLOG.
+000750
+000760     SELECT TABCSV-FILE       ASSIGN TO TABCSV
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS STATUS-TABCSV.
+000790
+000800*****************************************************************
+000810 DATA DIVISION.
+000820 FILE SECTION.
+000830 FD  CTLCARD-FILE
+000840     RECORD CONTAINS 33 CHARACTERS.
+000850 01  CTLCARD-REGISTRO            PIC X(33).
+000860
+000870 FD  NUMEROS-FILE
+000880     RECORD CONTAINS 2 CHARACTERS.
+000890 01  NUMEROS-REGISTRO            PIC 9(02).
+000900
+000910 FD  TABOUT-FILE
+000920     RECORD CONTAINS 80 CHARACTERS.
+000930 01  TABOUT-REGISTRO             PIC X(80).
+000940
+000950 FD  RUNLOG-FILE
+000960     RECORD CONTAINS 69 CHARACTERS.
+000970 01  RUNLOG-REGISTRO             PIC X(69).
+000980
+000990 FD  TABCSV-FILE
+001000     RECORD CONTAINS 40 CHARACTERS.
+001010 01  TABCSV-REGISTRO             PIC X(40).
+001020
+001030*****************************************************************
+001040 WORKING-STORAGE SECTION.
+001050     COPY CTLCARD.
+001060     COPY LOGREC.
+001070
+001080 77  NUMERO                      PIC 9(02) VALUE ZEROS.
+001090 77  CONTADOR                    PIC 9(02).
+001100 77  LIMITE                      PIC 9(02) VALUE 10.
+001110 77  RESULTADO                   PIC 9(06).
+001120 77  RESULTADO-EDICAO            PIC ZZZZZ9.
+001130
+001140 77  MODO-LOTE-SW                PIC X(01) VALUE "N".
+001150     88  MODO-LOTE                   VALUE "Y".
+001160 77  FIM-NUMEROS-SW              PIC X(01) VALUE "N".
+001170     88  FIM-NUMEROS                 VALUE "Y".
+001180
+001190 77  NUMERO-ENTRADA              PIC X(02) VALUE SPACES.
+001200 77  TENTATIVAS                  PIC 9(02) VALUE ZEROS.
+001210 77  TENTATIVAS-MAX              PIC 9(02) VALUE 3.
+001220 77  NUMERO-VALIDO-SW            PIC X(01) VALUE "N".
+001230     88  NUMERO-VALIDO               VALUE "Y".
+001240 77  STATUS-NUMEROS              PIC X(02) VALUE SPACES.
+001250 77  STATUS-TABOUT               PIC X(02) VALUE SPACES.
+001260 77  STATUS-CTLCARD              PIC X(02) VALUE SPACES.
+001270 77  STATUS-RUNLOG               PIC X(02) VALUE SPACES.
+001280 77  STATUS-TABCSV               PIC X(02) VALUE SPACES.
+001290
+001300 77  QTD-PROCESSADOS             PIC 9(07) VALUE ZEROS.
+001310
+001320 77  LINHA-CSV                   PIC X(40) VALUE SPACES.
+001350
+001360 77  LINHA-SAIDA                 PIC X(80) VALUE SPACES.
+001370
+001380*****************************************************************
+001390 PROCEDURE DIVISION.
+001400*****************************************************************
+001410*    0000-MAINLINE : OVERALL FLOW OF CONTROL                    *
+001420*****************************************************************
+001430 0000-MAINLINE.
+001440     PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-EXIT.
+001450     IF MODO-LOTE
+001460         PERFORM 4000-PROCESSA-LOTE
+001470             THRU 4000-PROCESSA-LOTE-EXIT
+001480     ELSE
+001490         PERFORM 2000-INTERATIVO
+001500             THRU 2000-INTERATIVO-EXIT
+001510     END-IF.
+001520     PERFORM 8000-GRAVA-RUNLOG THRU 8000-GRAVA-RUNLOG-EXIT.
+001530     STOP RUN.
+001540
+001550*****************************************************************
+001560*    1000-INICIALIZA : READ THE CONTROL CARD (IF ANY) FOR        *
+001570*                      UNATTENDED PARAMETERS, THEN DECIDE        *
+001580*                      WHETHER THIS RUN IS INTERACTIVE OR BATCH, *
+001590*                      BASED ON WHETHER A NUMEROS FILE IS        *
+001600*                      AVAILABLE TO READ.                        *
+001610*****************************************************************
+001620 1000-INICIALIZA.
+001630     MOVE "TABUADA " TO CTL-PROGRAM-NAME.
+001640     MOVE "I"        TO CTL-MODE.
+001650     MOVE ZEROS      TO CTL-PARM-1 CTL-PARM-2.
+001660     MOVE "N"        TO CTL-FLAG-1 CTL-FLAG-2.
+001670     MOVE SPACES     TO CTL-RUN-DATE.
+001680
+001690     OPEN INPUT CTLCARD-FILE.
+001700     IF STATUS-CTLCARD = "00"
+001710         READ CTLCARD-FILE INTO CTLCARD-REGISTRO
+001720             AT END
+001730                 MOVE "35" TO STATUS-CTLCARD
+001740         END-READ
+001750         IF STATUS-CTLCARD = "00"
+001760             MOVE CTLCARD-REGISTRO TO CTL-CARD
+001770         END-IF
+001780         CLOSE CTLCARD-FILE
+001790     END-IF.
+001791
+001792     IF CTL-PROGRAM-NAME NOT = "TABUADA "
+001793         DISPLAY "TABUADA: CARTAO DE CONTROLE PERTENCE A "
+001794             CTL-PROGRAM-NAME " - IGNORADO."
+001795         MOVE "TABUADA " TO CTL-PROGRAM-NAME
+001796         MOVE "I"        TO CTL-MODE
+001797         MOVE ZEROS      TO CTL-PARM-1 CTL-PARM-2
+001798         MOVE "N"        TO CTL-FLAG-1 CTL-FLAG-2
+001799         MOVE SPACES     TO CTL-RUN-DATE
+001800     END-IF.
+001801
+001810     IF CTL-PARM-2 > ZEROS
+001820         IF CTL-PARM-2 <= 99
+001830             MOVE CTL-PARM-2 TO LIMITE
+001840         ELSE
+001850             DISPLAY "TABUADA: CTL-PARM-2 FORA DA FAIXA (01-99) "
+001860                 "- LIMITE PADRAO " LIMITE " MANTIDO."
+001870         END-IF
+001880     END-IF.
+001890
+001900     IF NOT CTL-PARM-1-SUPPLIED
+001901         OPEN INPUT NUMEROS-FILE
+001902         IF STATUS-NUMEROS = "00"
+001903             MOVE "Y" TO MODO-LOTE-SW
+001904         ELSE
+001905             CLOSE NUMEROS-FILE
+001906         END-IF
+001907     END-IF.
+001960 1000-INICIALIZA-EXIT.
+001970     EXIT.
+001980
+001990*****************************************************************
+002000*    2000-INTERATIVO : SINGLE NUMERO VIA CONSOLE ACCEPT,         *
+002010*                      VALIDATED BEFORE THE TABLE IS PRINTED.    *
+002020*****************************************************************
+002030 2000-INTERATIVO.
+002040     DISPLAY "=========== TABUADA ===========".
+002050     MOVE ZEROS TO TENTATIVAS.
+002060     MOVE "N"   TO NUMERO-VALIDO-SW.
+002070     IF CTL-PARM-1-SUPPLIED AND CTL-PARM-1 <= 99
+002090         MOVE CTL-PARM-1 TO NUMERO
+002100         MOVE "Y" TO NUMERO-VALIDO-SW
+002110     ELSE
+002111         IF CTL-PARM-1-SUPPLIED
+002120             DISPLAY "TABUADA: CTL-PARM-1 FORA DA FAIXA (00-99) "
+002130                 "- IGNORADO."
+002131         END-IF
+002132         IF CTL-MODE-INTERACTIVE
+002140             PERFORM 2100-VALIDA-NUMERO
+002150                 THRU 2100-VALIDA-NUMERO-EXIT
+002160                 UNTIL NUMERO-VALIDO
+002170                     OR TENTATIVAS >= TENTATIVAS-MAX
+002200         ELSE
+002210             DISPLAY "TABUADA: EXECUCAO EM LOTE SEM NUMERO "
+002211                 "VALIDO NO CARTAO - NUMERO NAO FORNECIDO."
+002220         END-IF
+002230     END-IF.
+002240     IF NUMERO-VALIDO
+002250         DISPLAY "==============================="
+002260         DISPLAY "TABUADA DO " NUMERO
+002270         PERFORM 3000-ABRE-CSV THRU 3000-ABRE-CSV-EXIT
+002280         PERFORM VARYING CONTADOR FROM 1 BY 1
+002290                 UNTIL CONTADOR > LIMITE
+002300             COMPUTE RESULTADO = NUMERO * CONTADOR
+002350             MOVE RESULTADO TO RESULTADO-EDICAO
+002360             DISPLAY NUMERO " X " CONTADOR " = "
+002370                 RESULTADO-EDICAO
+002380             PERFORM 3100-GRAVA-CSV THRU 3100-GRAVA-CSV-EXIT
+002390         END-PERFORM
+002400         PERFORM 3200-FECHA-CSV THRU 3200-FECHA-CSV-EXIT
+002410     ELSE
+002420         DISPLAY "TABUADA: NUMERO INVALIDO OU NAO FORNECIDO "
+002430             "(TENTATIVAS: " TENTATIVAS ")."
+002440     END-IF.
+002450 2000-INTERATIVO-EXIT.
+002460     EXIT.
+002470
+002480*****************************************************************
+002490*    2100-VALIDA-NUMERO : PROMPTS FOR NUMERO AND REJECTS ANY     *
+002500*                         NON-NUMERIC OR BLANK ENTRY INSTEAD     *
+002510*                         OF LETTING IT ABEND THE RUN.           *
+002520*****************************************************************
+002530 2100-VALIDA-NUMERO.
+002540     DISPLAY "Qual numero quer multiplicar? (00-99)".
+002550     DISPLAY "===============================".
+002560     MOVE SPACES TO NUMERO-ENTRADA.
+002570     ACCEPT NUMERO-ENTRADA.
+002580     IF NUMERO-ENTRADA IS NUMERIC AND NUMERO-ENTRADA NOT = SPACES
+002590         MOVE NUMERO-ENTRADA TO NUMERO
+002600         MOVE "Y" TO NUMERO-VALIDO-SW
+002610     ELSE
+002620         ADD 1 TO TENTATIVAS
+002630         DISPLAY "ENTRADA INVALIDA - INFORME 2 DIGITOS."
+002640     END-IF.
+002650 2100-VALIDA-NUMERO-EXIT.
+002660     EXIT.
+002670
+002680*****************************************************************
+002690*    3000-ABRE-CSV : OPENS TABCSV AND WRITES THE HEADER ROW      *
+002700*                    WHEN THE DELIMITED EXPORT IS REQUESTED ON   *
+002710*                    THE CONTROL CARD (CTL-FLAG-1 = Y).          *
+002720*****************************************************************
+002730 3000-ABRE-CSV.
+002740     IF CTL-FLAG-1-YES
+002750         OPEN OUTPUT TABCSV-FILE
+002760         MOVE "NUMERO,CONTADOR,RESULTADO" TO LINHA-CSV
+002770         WRITE TABCSV-REGISTRO FROM LINHA-CSV
+002780     END-IF.
+002790 3000-ABRE-CSV-EXIT.
+002800     EXIT.
+002810
+002820*****************************************************************
+002830*    3100-GRAVA-CSV : WRITES ONE DATA ROW TO TABCSV FOR THE      *
+002840*                     CURRENT NUMERO/CONTADOR/RESULTADO.         *
+002850*****************************************************************
+002860 3100-GRAVA-CSV.
+002870     IF CTL-FLAG-1-YES
+002900         MOVE SPACES TO LINHA-CSV
+002910         STRING NUMERO      DELIMITED BY SIZE
+002920                ","         DELIMITED BY SIZE
+002930                CONTADOR    DELIMITED BY SIZE
+002940                ","         DELIMITED BY SIZE
+002950                RESULTADO   DELIMITED BY SIZE
+002960             INTO LINHA-CSV
+002970         END-STRING
+002980         WRITE TABCSV-REGISTRO FROM LINHA-CSV
+002990     END-IF.
+003000 3100-GRAVA-CSV-EXIT.
+003010     EXIT.
+003020
+003030*****************************************************************
+003040*    3200-FECHA-CSV : CLOSES TABCSV ONCE THE EXPORT IS COMPLETE. *
+003050*****************************************************************
+003060 3200-FECHA-CSV.
+003070     IF CTL-FLAG-1-YES
+003080         CLOSE TABCSV-FILE
+003090     END-IF.
+003100 3200-FECHA-CSV-EXIT.
+003110     EXIT.
+003120
+003130*****************************************************************
+003140*    4000-PROCESSA-LOTE : BATCH MODE - READ EVERY NUMERO FROM    *
+003150*                         NUMEROS AND PRINT EACH TABLE TO       *
+003160*                         TABOUT.                                *
+003170*****************************************************************
+003180 4000-PROCESSA-LOTE.
+003190     OPEN OUTPUT TABOUT-FILE.
+003200     PERFORM 3000-ABRE-CSV THRU 3000-ABRE-CSV-EXIT.
+003210     PERFORM 4100-LE-NUMERO THRU 4100-LE-NUMERO-EXIT.
+003220     PERFORM 4200-PROCESSA-NUMERO
+003230         THRU 4200-PROCESSA-NUMERO-EXIT
+003240         UNTIL FIM-NUMEROS.
+003250     CLOSE NUMEROS-FILE.
+003260     CLOSE TABOUT-FILE.
+003270     PERFORM 3200-FECHA-CSV THRU 3200-FECHA-CSV-EXIT.
+003280 4000-PROCESSA-LOTE-EXIT.
+003290     EXIT.
+003300
+003310 4100-LE-NUMERO.
+003320     READ NUMEROS-FILE
+003330         AT END
+003340             MOVE "Y" TO FIM-NUMEROS-SW
+003350     END-READ.
+003360 4100-LE-NUMERO-EXIT.
+003370     EXIT.
+003380
+003390 4200-PROCESSA-NUMERO.
+003400     MOVE NUMEROS-REGISTRO TO NUMERO.
+003410     ADD 1 TO QTD-PROCESSADOS.
+003420     MOVE SPACES TO LINHA-SAIDA.
+003430     STRING "TABUADA DO " DELIMITED BY SIZE
+003440            NUMERO       DELIMITED BY SIZE
+003450         INTO LINHA-SAIDA
+003460     END-STRING.
+003470     WRITE TABOUT-REGISTRO FROM LINHA-SAIDA.
+003480     PERFORM VARYING CONTADOR FROM 1 BY 1
+003490             UNTIL CONTADOR > LIMITE
+003500         COMPUTE RESULTADO = NUMERO * CONTADOR
+003540         MOVE RESULTADO TO RESULTADO-EDICAO
+003550         MOVE SPACES TO LINHA-SAIDA
+003560         STRING NUMERO    DELIMITED BY SIZE
+003570                " X "     DELIMITED BY SIZE
+003580                CONTADOR  DELIMITED BY SIZE
+003590                " = "     DELIMITED BY SIZE
+003600                RESULTADO-EDICAO DELIMITED BY SIZE
+003610             INTO LINHA-SAIDA
+003620         END-STRING
+003630         WRITE TABOUT-REGISTRO FROM LINHA-SAIDA
+003640         PERFORM 3100-GRAVA-CSV THRU 3100-GRAVA-CSV-EXIT
+003650     END-PERFORM.
+003660     PERFORM 4100-LE-NUMERO THRU 4100-LE-NUMERO-EXIT.
+003670 4200-PROCESSA-NUMERO-EXIT.
+003680     EXIT.
+003690
+003700*****************************************************************
+003710*    8000-GRAVA-RUNLOG : APPENDS ONE RECORD TO RUNLOG FOR EVERY *
+003720*                        EXECUTION, NOTING THE MODE, THE KEY    *
+003730*                        PARAMETER AND THE OUTCOME.              *
+003740*****************************************************************
+003750 8000-GRAVA-RUNLOG.
+003760     MOVE "TABUADA " TO LOG-PROGRAM-NAME.
+003770     ACCEPT LOG-RUN-DATE FROM DATE YYYYMMDD.
+003780     ACCEPT LOG-RUN-TIME FROM TIME.
+003790     IF MODO-LOTE
+003800         MOVE "QTD-NUM " TO LOG-PARM-NAME
+003810         MOVE QTD-PROCESSADOS TO LOG-PARM-VALUE
+003820         MOVE "BATCH - TABELAS GRAVADAS"
+003830             TO LOG-OUTCOME
+003840     ELSE
+003850         MOVE "NUMERO  " TO LOG-PARM-NAME
+003860         MOVE NUMERO TO LOG-PARM-VALUE
+003870         IF NUMERO-VALIDO
+003880             MOVE "INTERATIVO - TABELA EXIBIDA"
+003890                 TO LOG-OUTCOME
+003900         ELSE
+003910             MOVE "NUMERO INVALIDO REJEITADO"
+003920                 TO LOG-OUTCOME
+003930         END-IF
+003940     END-IF.
+003950     OPEN EXTEND RUNLOG-FILE.
+003960     IF STATUS-RUNLOG = "05" OR STATUS-RUNLOG = "35"
+003970         OPEN OUTPUT RUNLOG-FILE
+003980     END-IF.
+003990     WRITE RUNLOG-REGISTRO FROM LOG-RECORD.
+004000     CLOSE RUNLOG-FILE.
+004010 8000-GRAVA-RUNLOG-EXIT.
+004020     EXIT.
